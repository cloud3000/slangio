@@ -0,0 +1,30 @@
+Identification Division.
+Program-id. "pwdhash".
+	*> ================   Techtonics  ===============
+	*> Site password-hashing routine shared by security and the
+	*> application maintenance transaction.  This runtime has no
+	*> cryptographic intrinsic, so this is a deterministic in-house
+	*> digest - not a cryptographic hash.  Kept as a single callable
+	*> subprogram so security.cob and application.cob never compute
+	*> a password digest two different ways.
+	*> cobc -x -free -fintrinsics=all pwdhash.cob
+	*> ==============================================
+Environment Division.
+Data Division.
+Working-storage Section.
+	1 Wh-Idx		Pic 9(02) Comp.
+	1 Wh-Ordinal	Pic 9(03) Comp.
+	1 Wh-Value		Pic 9(03) Comp.
+	1 Wh-Digits		Pic 9(02).
+Linkage Section.
+	1 Lk-Password	Pic X(32).
+	1 Lk-Hash		Pic X(64).
+Procedure Division Using Lk-Password, Lk-Hash.
+	Move Spaces to Lk-Hash.
+	Perform Varying Wh-Idx from 1 by 1 until Wh-Idx > 32
+		Compute Wh-Ordinal = Function Ord(Lk-Password(Wh-Idx:1)) - 1
+		Compute Wh-Value = Function Mod((Wh-Ordinal * Wh-Idx) + 17, 100)
+		Move Wh-Value to Wh-Digits
+		Move Wh-Digits to Lk-Hash((Wh-Idx * 2 - 1):2)
+	End-Perform.
+	Goback.
