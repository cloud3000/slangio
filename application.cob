@@ -1,27 +1,401 @@
 Identification Division.
 Program-id. "application".
-      *> cobc -x -free -fintrinsics=all application.cob
+	*> cobc -x -free -fintrinsics=all application.cob
+	*>
+	*> Operations console.  Entered from the appmain driver after a
+	*> successful login; Lk-Userid is the authenticated userid the
+	*> driver got back from security.cob, so every transcript and
+	*> checkpoint record below is tied to a real identity instead of
+	*> an anonymous terminal.
+	*>
+	*> Modification history
+	*>   Added a session transcript (TRANSCRIPT-FILE) of every line
+	*>   typed and what it produced.
+	*>   Added a command dispatch table (HELP/WHOAMI/USERS/LOGOUT/
+	*>   MAINT) ahead of the old reverse-echo placeholder.
+	*>   Added ssnidx checkpoint/restart (CHECKPOINT-FILE) keyed by
+	*>   session id so a dropped connection resumes numbering
+	*>   instead of colliding with the prior run.
+	*>   Added a MAINT transaction (admin role only) to add, reset
+	*>   and lock/unlock USERS records from the console.
+	*> ==============================================
 Environment Division.
+Input-Output Section.
+File-Control.
+	Select Users-File Assign To "USERS"
+		Organization Indexed
+		Access Dynamic
+		Record Key Usr-Userid
+		File Status Users-Status.
+	Select Transcript-File Assign To "TRANSCRIPT"
+		Organization Line Sequential
+		File Status Transcript-Status.
+	Select Checkpoint-File Assign To "CHECKPOINT"
+		Organization Indexed
+		Access Dynamic
+		Record Key Ckp-Session-Id
+		File Status Checkpoint-Status.
+	Select Pwhist-File Assign To "PWHIST"
+		Organization Indexed
+		Access Dynamic
+		Record Key Pwh-Key
+		File Status Pwhist-Status.
 Data Division.
+File Section.
+	Copy "users.cpy".
+	Copy "transcript.cpy".
+	Copy "checkpoint.cpy".
+	Copy "pwhist.cpy".
 Working-storage Section.
-	1 IO_STREAM		pic x(2048) value spaces.
-	1 iocmd			pic x(2048) value spaces.
-	1 ssnidx		Pic s9(4) comp value 0.
-	1 x			Pic s9(4) comp value 0.
-	1 disp			Pic zzz9.
+	1 IO_STREAM			pic x(2048) value spaces.
+	1 iocmd				pic x(2048) value spaces.
+	1 ssnidx			Pic 9(09) comp value 0.
+	1 x					Pic s9(4) comp value 0.
+	1 disp				Pic Z(8)9.
 	1 Hell-Freezes-Over-Sw	Pic 9 Value 0.
 		88 Hell-Freezes-Over    value 1, false 0.
-Procedure Division.
-	Perform Varying ssnidx from 1 by 1 until Hell-Freezes-Over
+
+	1 Users-Status		Pic X(02) Value "00".
+	1 Transcript-Status	Pic X(02) Value "00".
+	1 Checkpoint-Status	Pic X(02) Value "00".
+	1 Pwhist-Status		Pic X(02) Value "00".
+
+	1 App-Command		Pic X(10) Value Spaces.
+	1 App-Output-Text	Pic X(2048) Value Spaces.
+	1 App-Session-Id	Pic X(32) Value Spaces.
+	1 App-Role			Pic X(10) Value Spaces.
+		88 App-Is-Admin	Value "ADMIN".
+
+	1 App-Maint-Action	Pic X(10) Value Spaces.
+	1 App-Maint-Userid	Pic X(32) Value Spaces.
+	1 App-Maint-Password	Pic X(32) Value Spaces.
+	1 App-Maint-Hash	Pic X(64) Value Spaces.
+	1 App-Maint-Result	Pic X(04) Value Spaces.
+		88 App-Maint-Ok	Value "PASS".
+	1 App-Hist-Match-Sw	Pic 9 Value 0.
+		88 App-Hist-Match	Value 1.
+	1 App-Hist-Idx		Pic 9(04) Comp Value 0.
+Linkage Section.
+	1 Lk-Userid			Pic X(32).
+Procedure Division Using Lk-Userid.
+0000-Mainline.
+	Perform 1000-Initialize.
+	Perform Varying ssnidx from ssnidx by 1 until Hell-Freezes-Over
+		Move Spaces to App-Output-Text
 		accept IO_STREAM
-		if lower-case(IO_STREAM(1:4)) = "exit"
-			Set Hell-Freezes-Over to true
-		else
-			move ssnidx to disp
-			Display trim(disp) 
-			Display "[" 
-			Display reverse(trim(IO_STREAM)) 
-			Display "]" 
-		end-if
+		Perform 2000-Dispatch-Command
+		Perform 3000-Write-Transcript
+		Perform 4000-Checkpoint
 	end-perform.
+	Perform 9000-Cleanup.
 	goback.
+
+	*> ----------------------------------------------------------
+	1000-Initialize.
+		Move Lk-Userid to App-Session-Id.
+		Open Input Users-File.
+		If Users-Status = "35"
+			Open Output Users-File
+			Close Users-File
+			Open Input Users-File
+		End-If.
+		Move Lk-Userid to Usr-Userid.
+		Read Users-File Key is Usr-Userid
+			Invalid Key Move Spaces to App-Role
+			Not Invalid Key Move Usr-Role to App-Role
+		End-Read.
+		Close Users-File.
+
+		Open Extend Transcript-File.
+		If Transcript-Status = "35"
+			Close Transcript-File
+			Open Output Transcript-File
+		End-If.
+
+		Open I-O Checkpoint-File.
+		If Checkpoint-Status = "35"
+			Close Checkpoint-File
+			Open Output Checkpoint-File
+			Close Checkpoint-File
+			Open I-O Checkpoint-File
+		End-If.
+		Move App-Session-Id to Ckp-Session-Id.
+		Read Checkpoint-File Key is Ckp-Session-Id
+			Invalid Key Move 1 to ssnidx
+			Not Invalid Key
+				Compute ssnidx = Ckp-Ssnidx + 1
+					On Size Error
+						Display "Session counter exhausted for "
+							trim(App-Session-Id) " - resetting to 1."
+						Move 1 to ssnidx
+				End-Compute
+		End-Read.
+
+	*> ----------------------------------------------------------
+	*> 2000-Dispatch-Command - first token of IO_STREAM selects a
+	*> console command; anything unrecognised falls through to the
+	*> original reverse-echo behaviour.
+	*> ----------------------------------------------------------
+	2000-Dispatch-Command.
+		Move Spaces to App-Command.
+		Move Function Trim(IO_STREAM) to iocmd.
+		Unstring iocmd Delimited by All Space Into App-Command.
+		Move Function Upper-Case(App-Command) to App-Command.
+
+		If App-Command = "EXIT"
+			Move "session ended" to App-Output-Text
+			Set Hell-Freezes-Over to true
+		Else If App-Command = "LOGOUT"
+			Move "session ended" to App-Output-Text
+			Set Hell-Freezes-Over to true
+		Else If App-Command = "HELP"
+			Perform 2100-Cmd-Help
+		Else If App-Command = "WHOAMI"
+			Perform 2200-Cmd-Whoami
+		Else If App-Command = "USERS"
+			Perform 2300-Cmd-Users
+		Else If App-Command = "MAINT"
+			Perform 2400-Cmd-Maint Thru 2400-Exit
+		Else
+			Move ssnidx to disp
+			Display trim(disp)
+			Display "["
+			Display reverse(trim(IO_STREAM))
+			Display "]"
+			Move reverse(trim(IO_STREAM)) to App-Output-Text
+		End-If.
+
+	*> ----------------------------------------------------------
+	2100-Cmd-Help.
+		Display "Commands: HELP  WHOAMI  USERS  LOGOUT  MAINT  EXIT".
+		Move "help displayed" to App-Output-Text.
+
+	*> ----------------------------------------------------------
+	2200-Cmd-Whoami.
+		Display "Userid: " trim(App-Session-Id) "  Role: " trim(App-Role).
+		Move "whoami displayed" to App-Output-Text.
+
+	*> ----------------------------------------------------------
+	*> 2300-Cmd-Users - list the USERS master file.
+	*> ----------------------------------------------------------
+	2300-Cmd-Users.
+		Open Input Users-File.
+		If Users-Status = "35"
+			Open Output Users-File
+			Close Users-File
+			Open Input Users-File
+		End-If.
+		Move Low-Values to Usr-Userid.
+		Start Users-File Key is Greater Than Usr-Userid
+			Invalid Key Continue
+		End-Start.
+		Perform Until Users-Status not = "00"
+			Read Users-File Next Record
+				At End Move "10" to Users-Status
+				Not At End
+					Display trim(Usr-Userid) " " trim(Usr-Role)
+						" " trim(Usr-Status)
+			End-Read
+		End-Perform.
+		Close Users-File.
+		Move "users listed" to App-Output-Text.
+
+	*> ----------------------------------------------------------
+	*> 2400-Cmd-Maint - add/reset/lock/unlock a USERS record.
+	*> Admin role only; everything else is told no and sent back
+	*> to the console.
+	*> ----------------------------------------------------------
+	2400-Cmd-Maint.
+		If not App-Is-Admin
+			Display "MAINT is restricted to the ADMIN role."
+			Move "maint denied" to App-Output-Text
+			Go To 2400-Exit
+		End-If.
+
+		Display "Maint action (ADD/RESET/LOCK/UNLOCK)? ".
+		Accept App-Maint-Action.
+		Move Function Trim(App-Maint-Action) to iocmd.
+		Move Spaces to App-Maint-Action.
+		Unstring iocmd Delimited by All Space Into App-Maint-Action.
+		Move Function Upper-Case(App-Maint-Action) to App-Maint-Action.
+		Display "Userid? ".
+		Accept App-Maint-Userid.
+		Move trim(App-Maint-Userid) to App-Maint-Userid.
+
+		Open I-O Users-File.
+		If Users-Status = "35"
+			Open Output Users-File
+			Close Users-File
+			Open I-O Users-File
+		End-If.
+		Open I-O Pwhist-File.
+		If Pwhist-Status = "35"
+			Close Pwhist-File
+			Open Output Pwhist-File
+			Close Pwhist-File
+			Open I-O Pwhist-File
+		End-If.
+		Move App-Maint-Userid to Usr-Userid.
+		Read Users-File Key is Usr-Userid
+			Invalid Key Move 0 to x
+			Not Invalid Key Move 1 to x
+		End-Read.
+
+		Evaluate True
+			When App-Maint-Action = "ADD"
+				Perform 2410-Maint-Add Thru 2410-Exit
+			When App-Maint-Action = "RESET"
+				Perform 2420-Maint-Reset Thru 2420-Exit
+			When App-Maint-Action = "LOCK"
+				Perform 2430-Maint-Lock Thru 2430-Exit
+			When App-Maint-Action = "UNLOCK"
+				Perform 2440-Maint-Unlock Thru 2440-Exit
+			When Other
+				Display "Unknown maint action."
+				Move "maint unknown action" to App-Output-Text
+		End-Evaluate.
+		Close Users-File.
+		Close Pwhist-File.
+	2400-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	2410-Maint-Add.
+		If x = 1
+			Display "Userid already exists."
+			Move "maint add duplicate" to App-Output-Text
+			Go To 2410-Exit
+		End-If.
+		Display "Role? ".
+		Accept Usr-Role.
+		Move Function Upper-Case(Usr-Role) to Usr-Role.
+		Move App-Maint-Userid to Usr-Userid.
+		Move "ACTIVE" to Usr-Status.
+		Move 0 to Usr-Failed-Count.
+		Move 0 to Usr-Pwd-Hist-Count.
+		Move "19000101" to Usr-Pwd-Last-Changed.
+		Move "Welcome1" to App-Maint-Password.
+		Call "pwdhash" Using App-Maint-Password, App-Maint-Hash.
+		Move App-Maint-Hash to Usr-Password-Hash.
+		Write Users-Record.
+		Display "Account added - initial password is temporary and expired.".
+		Move "maint add ok" to App-Output-Text.
+	2410-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	*> ----------------------------------------------------------
+	*> 2420-Maint-Reset - same reuse protection as security.cob's
+	*> 8000-Change-Password: reject a temporary password that
+	*> matches anything already on file in PWHIST, and record the
+	*> new hash there once accepted.
+	*> ----------------------------------------------------------
+	2420-Maint-Reset.
+		If x = 0
+			Display "No such userid."
+			Move "maint reset nouser" to App-Output-Text
+			Go To 2420-Exit
+		End-If.
+		Display "New temporary password? ".
+		Accept App-Maint-Password.
+		Move trim(App-Maint-Password) to App-Maint-Password.
+		Call "pwdcheck" Using App-Maint-Password, App-Maint-Result.
+		If not App-Maint-Ok
+			Display "Password does not meet complexity rules."
+			Move "maint reset weak" to App-Output-Text
+			Go To 2420-Exit
+		End-If.
+
+		Call "pwdhash" Using App-Maint-Password, App-Maint-Hash.
+		Move 0 to App-Hist-Match-Sw.
+		Perform Varying App-Hist-Idx from 1 by 1
+				until App-Hist-Idx > Usr-Pwd-Hist-Count
+			Move Usr-Userid to Pwh-Userid
+			Move App-Hist-Idx to Pwh-Sequence
+			Read Pwhist-File Key is Pwh-Key
+				Not Invalid Key
+					If Pwh-Password-Hash = App-Maint-Hash
+						Move 1 to App-Hist-Match-Sw
+					End-If
+			End-Read
+		End-Perform.
+		If App-Hist-Match
+			Display "Password was used before - choose another."
+			Move "maint reset reused" to App-Output-Text
+			Go To 2420-Exit
+		End-If.
+
+		Add 1 to Usr-Pwd-Hist-Count.
+		Move Usr-Userid to Pwh-Userid.
+		Move Usr-Pwd-Hist-Count to Pwh-Sequence.
+		Move App-Maint-Hash to Pwh-Password-Hash.
+		Move Function Current-Date(1:8) to Pwh-Changed-Date.
+		Write Pwhist-Record.
+
+		Move App-Maint-Hash to Usr-Password-Hash.
+		Move "19000101" to Usr-Pwd-Last-Changed.
+		Move 0 to Usr-Failed-Count.
+		Move "ACTIVE" to Usr-Status.
+		Rewrite Users-Record.
+		Display "Password reset - expired, operator must change at next login.".
+		Move "maint reset ok" to App-Output-Text.
+	2420-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	2430-Maint-Lock.
+		If x = 0
+			Display "No such userid."
+			Move "maint lock nouser" to App-Output-Text
+			Go To 2430-Exit
+		End-If.
+		Move "LOCKED" to Usr-Status.
+		Rewrite Users-Record.
+		Display "Account locked.".
+		Move "maint lock ok" to App-Output-Text.
+	2430-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	2440-Maint-Unlock.
+		If x = 0
+			Display "No such userid."
+			Move "maint unlock nouser" to App-Output-Text
+			Go To 2440-Exit
+		End-If.
+		Move "ACTIVE" to Usr-Status.
+		Move 0 to Usr-Failed-Count.
+		Rewrite Users-Record.
+		Display "Account unlocked.".
+		Move "maint unlock ok" to App-Output-Text.
+	2440-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	*> 3000-Write-Transcript - one record per console line so a
+	*> session can be reconstructed after the fact.
+	*> ----------------------------------------------------------
+	3000-Write-Transcript.
+		Move ssnidx to Trn-Ssnidx.
+		Move Function Current-Date to Trn-Timestamp.
+		Move App-Session-Id to Trn-Userid.
+		Move IO_STREAM to Trn-Input.
+		Move App-Output-Text to Trn-Output.
+		Write Transcript-Record.
+
+	*> ----------------------------------------------------------
+	*> 4000-Checkpoint - persist ssnidx for this session id so a
+	*> restart resumes numbering instead of colliding.
+	*> ----------------------------------------------------------
+	4000-Checkpoint.
+		Move App-Session-Id to Ckp-Session-Id.
+		Move ssnidx to Ckp-Ssnidx.
+		Move Function Current-Date to Ckp-Timestamp.
+		Rewrite Checkpoint-Record
+			Invalid Key Write Checkpoint-Record
+		End-Rewrite.
+
+	*> ----------------------------------------------------------
+	9000-Cleanup.
+		Close Transcript-File.
+		Close Checkpoint-File.
