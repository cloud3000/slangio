@@ -0,0 +1,11 @@
+    *> ================   Techtonics  ===============
+    *> TRANSCRIPT - one record per console input line, so an
+    *> operator's session can be reconstructed after the fact.
+    *> ==============================================
+    FD  Transcript-File.
+    1 Transcript-Record.
+        5 Trn-Ssnidx              Pic 9(09).
+        5 Trn-Timestamp           Pic X(26).
+        5 Trn-Userid              Pic X(32).
+        5 Trn-Input               Pic X(2048).
+        5 Trn-Output              Pic X(2048).
