@@ -0,0 +1,9 @@
+    *> ================   Techtonics  ===============
+    *> CHECKPOINT - last ssnidx reached per session id, so a
+    *> restarted session resumes numbering instead of colliding.
+    *> ==============================================
+    FD  Checkpoint-File.
+    1 Checkpoint-Record.
+        5 Ckp-Session-Id          Pic X(32).
+        5 Ckp-Ssnidx              Pic 9(09).
+        5 Ckp-Timestamp           Pic X(26).
