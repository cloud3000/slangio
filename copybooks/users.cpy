@@ -0,0 +1,17 @@
+    *> ================   Techtonics  ===============
+    *> USERS master file - one record per operator account.
+    *> Shared by security, application (maintenance) and appmain.
+    *> ==============================================
+    FD  Users-File.
+    1 Users-Record.
+        5 Usr-Userid             Pic X(32).
+        5 Usr-Password-Hash      Pic X(64).
+        5 Usr-Role               Pic X(10).
+        5 Usr-Status             Pic X(10).
+            88 Usr-Active        Value "ACTIVE".
+            88 Usr-Locked        Value "LOCKED".
+            88 Usr-Disabled      Value "DISABLED".
+        5 Usr-Failed-Count       Pic 9(02).
+        5 Usr-Pwd-Last-Changed   Pic X(08).
+        5 Usr-Pwd-Hist-Count     Pic 9(04).
+        5 Filler                 Pic X(12).
