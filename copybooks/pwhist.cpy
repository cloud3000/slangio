@@ -0,0 +1,11 @@
+    *> ================   Techtonics  ===============
+    *> PWHIST - prior password hashes per userid, newest first,
+    *> so PASSWORD-LAST-CHANGED can't just be reset to the same value.
+    *> ==============================================
+    FD  Pwhist-File.
+    1 Pwhist-Record.
+        5 Pwh-Key.
+            10 Pwh-Userid          Pic X(32).
+            10 Pwh-Sequence        Pic 9(04).
+        5 Pwh-Password-Hash      Pic X(64).
+        5 Pwh-Changed-Date       Pic X(08).
