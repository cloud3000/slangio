@@ -0,0 +1,13 @@
+    *> ================   Techtonics  ===============
+    *> AUDIT-LOG - one record per login attempt.  Replaces the old
+    *> "echo ... > secdata.txt" shell-out.  Never carries a password.
+    *> ==============================================
+    FD  Audit-Log-File.
+    1 Audit-Log-Record.
+        5 Aud-Timestamp           Pic X(26).
+        5 Aud-Userid              Pic X(32).
+        5 Aud-Terminal-Id         Pic X(08).
+        5 Aud-Result              Pic X(06).
+            88 Aud-Passed         Value "PASSED".
+            88 Aud-Failed         Value "FAILED".
+        5 Aud-Reason              Pic X(10).
