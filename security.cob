@@ -2,35 +2,301 @@ Identification Division.
 Program-id. "security".
 	*> ================   Techtonics  ===============
 	*> cobc -x -free -fintrinsics=all security.cob
-	*> cp -p ./security /volume1/applications/appmain
+	*> cp -p ./appmain /volume1/applications/appmain
+	*>
+	*> Login authentication against the USERS master file.  Normally
+	*> entered from the appmain driver, which supplies the terminal
+	*> id and receives back the pass/fail result and the userid so
+	*> the session that follows is tied to a real identity.  Can
+	*> still be run stand-alone for testing, in which case the
+	*> terminal id comes back blank.
+	*>
+	*> Modification history
+	*>   Replaced the single hardcoded "michael" account with a
+	*>   lookup against the USERS indexed file (keyed by userid).
+	*>   Replaced the "echo ... > secdata.txt" shell-out with a
+	*>   native AUDIT-LOG record - no password ever reaches disk.
+	*>   Added consecutive-failure counting with account lockout.
+	*>   Added password expiration and complexity/history checks.
 	*> ==============================================
 Environment Division.
+Input-Output Section.
+File-Control.
+	Select Users-File Assign To "USERS"
+		Organization Indexed
+		Access Dynamic
+		Record Key Usr-Userid
+		File Status Users-Status.
+	Select Audit-Log-File Assign To "AUDITLOG"
+		Organization Line Sequential
+		File Status Audit-Status.
+	Select Pwhist-File Assign To "PWHIST"
+		Organization Indexed
+		Access Dynamic
+		Record Key Pwh-Key
+		File Status Pwhist-Status.
 Data Division.
+File Section.
+	Copy "users.cpy".
+	Copy "auditlog.cpy".
+	Copy "pwhist.cpy".
 Working-storage Section.
-	1 IO_STREAM		pic x(2048) value spaces.
-	1 Username		Pic X(32) Value spaces.
-	1 Password		Pic X(32) Value spaces.
-	1 Passed		Pic 9(9) Comp Value 1.
-	1 Failed		Pic 9(9) Comp Value 0.
-Procedure Division.
-	Move Spaces 			to IO_STREAM.
-	Display "Username? ".
-	Accept IO_STREAM.
-	Move trim(IO_STREAM) 	to Username.
-	Move Spaces 			to IO_STREAM.
-	Display "Password? ".
-	Accept IO_STREAM.
-	Move trim(IO_STREAM) 	to Password.
-
-	If Username = "michael" and Password = "asdqwe123"
-		Display "Call jssecurity_login using Passed"
+	1 IO_STREAM			pic x(2048) value spaces.
+	1 Username			Pic X(32) Value spaces.
+	1 Entered-Password	Pic X(32) Value spaces.
+	1 Passed			Pic 9(9) Comp Value 1.
+	1 Failed			Pic 9(9) Comp Value 0.
+
+	1 Users-Status		Pic X(02) Value "00".
+	1 Audit-Status		Pic X(02) Value "00".
+	1 Pwhist-Status		Pic X(02) Value "00".
+		88 Pwhist-Ok		Value "00".
+
+	1 Sec-Terminal-Id		Pic X(08) Value Spaces.
+	1 Sec-Entered-Hash		Pic X(64) Value Spaces.
+	1 Sec-Reason			Pic X(10) Value Spaces.
+	1 Sec-Lockout-Threshold	Pic 9(02) Value 5.
+	1 Sec-Password-Max-Age	Pic 9(03) Value 90.
+	1 Sec-Today				Pic X(08) Value Spaces.
+	1 Sec-Age-Days			Pic 9(05) Comp Value 0.
+	1 Sec-Complexity-Result	Pic X(04) Value Spaces.
+		88 Sec-Complexity-Ok	Value "PASS".
+	1 Sec-New-Password		Pic X(32) Value Spaces.
+	1 Sec-New-Hash			Pic X(64) Value Spaces.
+	1 Sec-History-Match		Pic 9 Value 0.
+		88 Sec-History-Hit	Value 1.
+	1 Sec-Hist-Idx			Pic 9(04) Comp Value 0.
+
+	1 Sec-User-Found-Sw	Pic 9 Value 0.
+		88 Sec-User-Was-Found	Value 1, False 0.
+	1 Sec-Login-Ok-Sw	Pic 9 Value 0.
+		88 Sec-Login-Accepted	Value 1, False 0.
+Linkage Section.
+	1 Lk-Terminal-Id	Pic X(08).
+	1 Lk-Login-Result	Pic 9(9) Comp.
+	1 Lk-Userid-Out		Pic X(32).
+Procedure Division Using Lk-Terminal-Id, Lk-Login-Result, Lk-Userid-Out.
+0000-Mainline.
+	Perform 1000-Initialize.
+	Perform 2000-Capture-Credentials.
+	Perform 3000-Lookup-User.
+	If Sec-User-Was-Found
+		Perform 4000-Verify-Password Thru 4000-Exit
 	Else
-		Display "Call jssecurity_login Using Failed".
-		
-    Move low-values to IO_STREAM.
-    String "echo Username=[" trim(Username) "] Password=[" trim(Password) 
-           "] > /home/j3k/secdata.txt"
-    	Delimited By Size Into IO_STREAM.
-    	
-    call "system" using IO_STREAM.
-	goback.
+		Move "NOUSER" to Sec-Reason
+	End-If.
+	Perform 5000-Report-Result.
+	Perform 6000-Write-Audit.
+	Perform 9000-Cleanup.
+
+	If Sec-Login-Accepted
+		Move Passed to Lk-Login-Result
+		Move Username to Lk-Userid-Out
+	Else
+		Move Failed to Lk-Login-Result
+		Move Spaces to Lk-Userid-Out
+	End-If.
+	Goback.
+
+	*> ----------------------------------------------------------
+	1000-Initialize.
+		Move Lk-Terminal-Id to Sec-Terminal-Id.
+		Move Function Current-Date(1:8) to Sec-Today.
+		Move 0 to Sec-Login-Ok-Sw.
+		Open I-O Users-File.
+		If Users-Status = "35"
+			Open Output Users-File
+			Close Users-File
+			Open I-O Users-File
+			Perform 1100-Seed-First-Admin Thru 1100-Exit
+		End-If.
+		Open Extend Audit-Log-File.
+		If Audit-Status = "35"
+			Close Audit-Log-File
+			Open Output Audit-Log-File
+		End-If.
+		Open I-O Pwhist-File.
+		If Pwhist-Status = "35"
+			Close Pwhist-File
+			Open Output Pwhist-File
+			Close Pwhist-File
+			Open I-O Pwhist-File
+		End-If.
+
+	*> ----------------------------------------------------------
+	*> 1100-Seed-First-Admin - USERS comes back empty (status 35)
+	*> the very first time this system runs anywhere; seed a
+	*> single ADMIN account so there is a way to log in at all
+	*> and use MAINT to add everyone else.  Temporary password is
+	*> dated 1900-01-01 so 7000-Check-Expiration forces a real
+	*> password to be chosen at the first login, same as a MAINT
+	*> ADD.
+	*> ----------------------------------------------------------
+	1100-Seed-First-Admin.
+		Move "ADMIN" to Usr-Userid.
+		Move "ADMIN" to Usr-Role.
+		Move "ACTIVE" to Usr-Status.
+		Move 0 to Usr-Failed-Count.
+		Move 0 to Usr-Pwd-Hist-Count.
+		Move "19000101" to Usr-Pwd-Last-Changed.
+		Move "Welcome1" to Sec-New-Password.
+		Call "pwdhash" Using Sec-New-Password, Sec-New-Hash.
+		Move Sec-New-Hash to Usr-Password-Hash.
+		Write Users-Record.
+	1100-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	2000-Capture-Credentials.
+		Move Spaces 			to IO_STREAM.
+		Display "Username? ".
+		Accept IO_STREAM.
+		Move trim(IO_STREAM) 	to Username.
+		Move Spaces 			to IO_STREAM.
+		Display "Password? ".
+		Accept IO_STREAM.
+		Move trim(IO_STREAM) 	to Entered-Password.
+
+	*> ----------------------------------------------------------
+	3000-Lookup-User.
+		Move Username to Usr-Userid.
+		Read Users-File Key is Usr-Userid
+			Invalid Key
+				Move 0 to Sec-User-Found-Sw
+			Not Invalid Key
+				Move 1 to Sec-User-Found-Sw
+		End-Read.
+
+	*> ----------------------------------------------------------
+	4000-Verify-Password.
+		If Usr-Status = "LOCKED"
+			Move "LOCKED" to Sec-Reason
+			Go To 4000-Exit
+		End-If.
+
+		Call "pwdhash" Using Entered-Password, Sec-Entered-Hash.
+		If Sec-Entered-Hash not = Usr-Password-Hash
+			Move "BADPWD" to Sec-Reason
+			Add 1 to Usr-Failed-Count
+			If Usr-Failed-Count >= Sec-Lockout-Threshold
+				Move "LOCKED" to Usr-Status
+				Move "LOCKED" to Sec-Reason
+			End-If
+			Rewrite Users-Record
+			Go To 4000-Exit
+		End-If.
+
+		Perform 7000-Check-Expiration Thru 7000-Exit.
+		If Sec-Login-Accepted
+			Move 0 to Usr-Failed-Count
+		End-If.
+		Rewrite Users-Record.
+	4000-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	5000-Report-Result.
+		If Sec-Login-Accepted
+			Display "Call jssecurity_login using Passed"
+		Else
+			Display "Call jssecurity_login Using Failed"
+		End-If.
+
+	*> ----------------------------------------------------------
+	6000-Write-Audit.
+		Move Function Current-Date to Aud-Timestamp.
+		Move Username to Aud-Userid.
+		Move Sec-Terminal-Id to Aud-Terminal-Id.
+		Move Sec-Reason to Aud-Reason.
+		If Sec-Login-Accepted
+			Move "PASSED" to Aud-Result
+		Else
+			Move "FAILED" to Aud-Result
+		End-If.
+		Write Audit-Log-Record.
+
+	*> ----------------------------------------------------------
+	9000-Cleanup.
+		Close Users-File.
+		Close Audit-Log-File.
+		Close Pwhist-File.
+
+	*> ----------------------------------------------------------
+	*> 7000-Check-Expiration - enforces PASSWORD-LAST-CHANGED age.
+	*> An expired password forces a change (complexity-checked,
+	*> rejected if it matches anything in PWHIST) before the login
+	*> is allowed to succeed.  A password within its valid age is
+	*> simply accepted.
+	*> ----------------------------------------------------------
+	7000-Check-Expiration.
+		Move 1 to Sec-Login-Ok-Sw.
+		Move "OK" to Sec-Reason.
+		If Usr-Pwd-Last-Changed = Spaces or Low-Values
+			Go To 7000-Exit
+		End-If.
+		Compute Sec-Age-Days =
+			Function Integer-Of-Date(Function Numval(Sec-Today))
+			- Function Integer-Of-Date(Function Numval(Usr-Pwd-Last-Changed))
+		On Size Error
+			Move 0 to Sec-Age-Days
+		End-Compute.
+		If Sec-Age-Days > Sec-Password-Max-Age
+			Display "Password expired - choose a new password."
+			Perform 8000-Change-Password Thru 8000-Exit
+		End-If.
+	7000-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	*> 8000-Change-Password - complexity check, reject re-use of
+	*> any password recorded in PWHIST, update USERS and PWHIST.
+	*> USR-PWD-HIST-COUNT is the number of prior hashes on file for
+	*> this userid and doubles as the next PWHIST sequence number.
+	*> ----------------------------------------------------------
+	8000-Change-Password.
+		Move 0 to Sec-Login-Ok-Sw.
+		Move Spaces to IO_STREAM.
+		Display "New password? ".
+		Accept IO_STREAM.
+		Move trim(IO_STREAM) to Sec-New-Password.
+
+		Call "pwdcheck" Using Sec-New-Password, Sec-Complexity-Result.
+		If not Sec-Complexity-Ok
+			Display "Password does not meet complexity rules."
+			Move "WEAKPW" to Sec-Reason
+			Go To 8000-Exit
+		End-If.
+
+		Call "pwdhash" Using Sec-New-Password, Sec-New-Hash.
+		Move 0 to Sec-History-Match.
+		Perform Varying Sec-Hist-Idx from 1 by 1
+				until Sec-Hist-Idx > Usr-Pwd-Hist-Count
+			Move Usr-Userid to Pwh-Userid
+			Move Sec-Hist-Idx to Pwh-Sequence
+			Read Pwhist-File Key is Pwh-Key
+				Not Invalid Key
+					If Pwh-Password-Hash = Sec-New-Hash
+						Move 1 to Sec-History-Match
+					End-If
+			End-Read
+		End-Perform.
+
+		If Sec-History-Hit
+			Display "Password was used before - choose another."
+			Move "REUSED" to Sec-Reason
+			Go To 8000-Exit
+		End-If.
+
+		Add 1 to Usr-Pwd-Hist-Count.
+		Move Usr-Userid to Pwh-Userid.
+		Move Usr-Pwd-Hist-Count to Pwh-Sequence.
+		Move Sec-New-Hash to Pwh-Password-Hash.
+		Move Sec-Today to Pwh-Changed-Date.
+		Write Pwhist-Record.
+
+		Move Sec-New-Hash to Usr-Password-Hash.
+		Move Sec-Today to Usr-Pwd-Last-Changed.
+		Move 1 to Sec-Login-Ok-Sw.
+		Move "OK" to Sec-Reason.
+	8000-Exit.
+		Exit.
