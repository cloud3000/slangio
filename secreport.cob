@@ -0,0 +1,178 @@
+Identification Division.
+Program-id. "secreport".
+	*> ================   Techtonics  ===============
+	*> cobc -x -free -fintrinsics=all secreport.cob
+	*>
+	*> Daily security report off AUDIT-LOG: successful logins by
+	*> user, failed attempts by user, locked-out accounts, and the
+	*> first/last activity time per userid.  Run at end of day
+	*> (AUDIT-LOG is a day's worth of login attempts written by
+	*> security.cob).
+	*> ==============================================
+Environment Division.
+Input-Output Section.
+File-Control.
+	Select Audit-Log-File Assign To "AUDITLOG"
+		Organization Line Sequential
+		File Status Audit-Status.
+	Select Users-File Assign To "USERS"
+		Organization Indexed
+		Access Dynamic
+		Record Key Usr-Userid
+		File Status Users-Status.
+Data Division.
+File Section.
+	Copy "auditlog.cpy".
+	Copy "users.cpy".
+Working-storage Section.
+	1 Audit-Status			Pic X(02) Value "00".
+	1 Users-Status			Pic X(02) Value "00".
+
+	1 Rpt-Max-Users			Pic 9(04) Comp Value 500.
+	1 Rpt-User-Table.
+		5 Rpt-User-Entry Occurs 500 Times
+				Indexed By Rpt-Idx.
+			10 Rpt-Userid			Pic X(32).
+			10 Rpt-Pass-Count		Pic 9(05) Comp.
+			10 Rpt-Fail-Count		Pic 9(05) Comp.
+			10 Rpt-First-Time		Pic X(26).
+			10 Rpt-Last-Time		Pic X(26).
+	1 Rpt-User-Count		Pic 9(04) Comp Value 0.
+	1 Rpt-Found-Sw			Pic 9 Value 0.
+		88 Rpt-Entry-Found	Value 1, False 0.
+	1 Rpt-Found-Idx			Pic 9(04) Comp Value 0.
+	1 Rpt-Today				Pic X(08) Value Spaces.
+	1 Rpt-Table-Full-Sw		Pic 9 Value 0.
+		88 Rpt-Table-Full	Value 1, False 0.
+Procedure Division.
+0000-Mainline.
+	Perform 1000-Initialize.
+	Perform 2000-Read-Audit-Log
+		Until Audit-Status not = "00".
+	Perform 3000-Print-Report.
+	Perform 9000-Cleanup.
+	Goback.
+
+	*> ----------------------------------------------------------
+	1000-Initialize.
+		Move Function Current-Date(1:8) to Rpt-Today.
+		Open Input Audit-Log-File.
+		If Audit-Status = "35"
+			Open Output Audit-Log-File
+			Close Audit-Log-File
+			Open Input Audit-Log-File
+		End-If.
+		Open Input Users-File.
+		If Users-Status = "35"
+			Open Output Users-File
+			Close Users-File
+			Open Input Users-File
+		End-If.
+		Move 0 to Rpt-User-Count.
+		Perform 2000-Read-Audit-Log.
+
+	*> ----------------------------------------------------------
+	*> 2000-Read-Audit-Log - one AUDIT-LOG record per call; rolls
+	*> today's activity into the in-memory per-userid table. Prior
+	*> days' entries are skipped rather than filtered at the file
+	*> level, since AUDIT-LOG is a plain sequential append log with
+	*> no date key to START on.
+	*> ----------------------------------------------------------
+	2000-Read-Audit-Log.
+		Read Audit-Log-File
+			At End Continue
+			Not At End
+				If Aud-Timestamp(1:8) = Rpt-Today
+					Perform 2100-Accumulate Thru 2100-Exit
+				End-If
+		End-Read.
+
+	*> ----------------------------------------------------------
+	2100-Accumulate.
+		Perform 2200-Find-Or-Add-User.
+		If Rpt-Found-Idx = 0
+			Go To 2100-Exit
+		End-If.
+		If Aud-Result = "PASSED"
+			Add 1 to Rpt-Pass-Count(Rpt-Found-Idx)
+		Else
+			Add 1 to Rpt-Fail-Count(Rpt-Found-Idx)
+		End-If.
+		If Rpt-First-Time(Rpt-Found-Idx) = Spaces
+			Move Aud-Timestamp to Rpt-First-Time(Rpt-Found-Idx)
+		End-If.
+		Move Aud-Timestamp to Rpt-Last-Time(Rpt-Found-Idx).
+	2100-Exit.
+		Exit.
+
+	*> ----------------------------------------------------------
+	*> 2200-Find-Or-Add-User - linear lookup in the in-memory table;
+	*> the daily audit log is small enough that a sequential search
+	*> is simpler than maintaining a sorted work file.
+	*> ----------------------------------------------------------
+	2200-Find-Or-Add-User.
+		Move 0 to Rpt-Found-Sw.
+		Perform Varying Rpt-Idx from 1 by 1
+				until Rpt-Idx > Rpt-User-Count or Rpt-Entry-Found
+			If Rpt-Userid(Rpt-Idx) = Aud-Userid
+				Move 1 to Rpt-Found-Sw
+			End-If
+		End-Perform.
+		If Rpt-Entry-Found
+			Compute Rpt-Found-Idx = Rpt-Idx - 1
+		Else If Rpt-User-Count >= Rpt-Max-Users
+			If not Rpt-Table-Full
+				Display "Warning: more than " Rpt-Max-Users
+					" distinct userids in today's AUDIT-LOG - "
+					"remaining activity is omitted from the report."
+				Set Rpt-Table-Full to true
+			End-If
+			Move 0 to Rpt-Found-Idx
+		Else
+			Add 1 to Rpt-User-Count
+			Move Rpt-User-Count to Rpt-Found-Idx
+			Set Rpt-Idx to Rpt-Found-Idx
+			Move Aud-Userid to Rpt-Userid(Rpt-Idx)
+			Move 0 to Rpt-Pass-Count(Rpt-Idx)
+			Move 0 to Rpt-Fail-Count(Rpt-Idx)
+			Move Spaces to Rpt-First-Time(Rpt-Idx)
+			Move Spaces to Rpt-Last-Time(Rpt-Idx)
+		End-If.
+
+	*> ----------------------------------------------------------
+	3000-Print-Report.
+		Display "=====================================================".
+		Display "Daily security report - AUDIT-LOG".
+		Display "=====================================================".
+		Display "Userid       Passed  Failed  First activity  Last activity".
+		Perform Varying Rpt-Idx from 1 by 1 until Rpt-Idx > Rpt-User-Count
+			Display Rpt-Userid(Rpt-Idx)(1:12) " "
+				Rpt-Pass-Count(Rpt-Idx) "    "
+				Rpt-Fail-Count(Rpt-Idx) "    "
+				Rpt-First-Time(Rpt-Idx)(1:14) "  "
+				Rpt-Last-Time(Rpt-Idx)(1:14)
+		End-Perform.
+		Display " ".
+		Display "Locked-out accounts:".
+		Perform 3100-Print-Locked-Accounts.
+
+	*> ----------------------------------------------------------
+	3100-Print-Locked-Accounts.
+		Move Low-Values to Usr-Userid.
+		Start Users-File Key is Greater Than Usr-Userid
+			Invalid Key Continue
+		End-Start.
+		Perform Until Users-Status not = "00"
+			Read Users-File Next Record
+				At End Move "10" to Users-Status
+				Not At End
+					If Usr-Status = "LOCKED"
+						Display "  " trim(Usr-Userid)
+					End-If
+			End-Read
+		End-Perform.
+
+	*> ----------------------------------------------------------
+	9000-Cleanup.
+		Close Audit-Log-File.
+		Close Users-File.
