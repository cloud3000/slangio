@@ -0,0 +1,43 @@
+Identification Division.
+Program-id. "pwdcheck".
+	*> ================   Techtonics  ===============
+	*> Password complexity rule, shared by security and the
+	*> application maintenance transaction: minimum 8 characters,
+	*> at least one digit and at least one letter.
+	*> cobc -x -free -fintrinsics=all pwdcheck.cob
+	*> ==============================================
+Environment Division.
+Data Division.
+Working-storage Section.
+	1 Wc-Idx		Pic 9(02) Comp.
+	1 Wc-Len		Pic 9(02) Comp.
+	1 Wc-Has-Digit	Pic 9 Value 0.
+		88 Wc-Digit-Found	Value 1.
+	1 Wc-Has-Alpha	Pic 9 Value 0.
+		88 Wc-Alpha-Found	Value 1.
+Linkage Section.
+	1 Lk-Password	Pic X(32).
+	1 Lk-Result		Pic X(04).
+Procedure Division Using Lk-Password, Lk-Result.
+	Move "FAIL" to Lk-Result.
+	Move 0 to Wc-Has-Digit.
+	Move 0 to Wc-Has-Alpha.
+	Compute Wc-Len = Function Length(Function Trim(Lk-Password)).
+	If Wc-Len < 8
+		Goback
+	End-If.
+
+	Perform Varying Wc-Idx from 1 by 1 until Wc-Idx > Wc-Len
+		If Lk-Password(Wc-Idx:1) >= "0" and Lk-Password(Wc-Idx:1) <= "9"
+			Move 1 to Wc-Has-Digit
+		End-If
+		If (Lk-Password(Wc-Idx:1) >= "A" and Lk-Password(Wc-Idx:1) <= "Z")
+			or (Lk-Password(Wc-Idx:1) >= "a" and Lk-Password(Wc-Idx:1) <= "z")
+			Move 1 to Wc-Has-Alpha
+		End-If
+	End-Perform.
+
+	If Wc-Digit-Found and Wc-Alpha-Found
+		Move "PASS" to Lk-Result
+	End-If.
+	Goback.
