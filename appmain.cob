@@ -0,0 +1,45 @@
+Identification Division.
+Program-id. "appmain".
+	*> ================   Techtonics  ===============
+	*> cobc -x -free -fintrinsics=all appmain.cob security.cob application.cob
+	*> cp -p ./appmain /volume1/applications/appmain
+	*>
+	*> Controlling driver: calls security for the login, and only on
+	*> a Passed result calls application for the console session,
+	*> handing it the authenticated userid.  This is the program
+	*> that actually gets deployed as /volume1/applications/appmain -
+	*> security and application are now CALLed subprograms of it
+	*> rather than two programs an operator runs by hand.
+	*> ==============================================
+Environment Division.
+Data Division.
+Working-storage Section.
+	1 App-Terminal-Id	Pic X(08) Value Spaces.
+	1 App-Login-Result	Pic 9(9) Comp Value 0.
+	1 App-Passed		Pic 9(9) Comp Value 1.
+	1 App-Userid		Pic X(32) Value Spaces.
+Procedure Division.
+0000-Mainline.
+	Perform 1000-Get-Terminal-Id.
+	Call "security" Using App-Terminal-Id, App-Login-Result, App-Userid.
+
+	If App-Login-Result = App-Passed
+		Call "application" Using App-Userid
+	Else
+		Display "Login failed - access denied."
+	End-If.
+
+	Goback.
+
+	*> ----------------------------------------------------------
+	*> 1000-Get-Terminal-Id - the logged-in user's session/terminal
+	*> identity for the AUDIT-LOG, taken from the controlling
+	*> terminal's login name; falls back to a fixed literal when
+	*> the environment doesn't have one (e.g. a batch submission).
+	*> ----------------------------------------------------------
+	1000-Get-Terminal-Id.
+		Display "LOGNAME" Upon Environment-Name.
+		Accept App-Terminal-Id From Environment-Value.
+		If App-Terminal-Id = Spaces
+			Move "UNKNOWN" to App-Terminal-Id
+		End-If.
